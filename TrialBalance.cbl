@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TrialBalance.
+
+      *> -------------------------------------------------------
+      *> End-of-day trial balance: sequentially reads account-
+      *> file and totals account-balance separately for Savings
+      *> and Checking, plus a count in each bucket and a grand
+      *> total across both.
+      *> -------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT account-file ASSIGN TO "account.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS account-number
+               FILE STATUS IS account-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  account-file.
+       COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       77  account-file-status      PIC XX VALUE "00".
+       77  end-of-file              PIC X VALUE 'N'.
+
+       01  trial-balance-totals.
+           05  savings-total        PIC S9(9)V99 VALUE 0.
+           05  savings-count        PIC 9(5) VALUE 0.
+           05  checking-total       PIC S9(9)V99 VALUE 0.
+           05  checking-count       PIC 9(5) VALUE 0.
+           05  grand-total          PIC S9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT account-file
+           IF account-file-status = "35"
+               OPEN OUTPUT account-file
+               CLOSE account-file
+               OPEN INPUT account-file
+           END-IF
+           PERFORM READ-NEXT-ACCOUNT
+           PERFORM UNTIL end-of-file = 'Y'
+               PERFORM ACCUMULATE-ACCOUNT
+               PERFORM READ-NEXT-ACCOUNT
+           END-PERFORM
+           CLOSE account-file
+           ADD savings-total checking-total GIVING grand-total
+           PERFORM PRINT-TRIAL-BALANCE
+           STOP RUN.
+
+       *> -------------------------------
+       *> Read the next account-file record in key sequence
+       *> -------------------------------
+       READ-NEXT-ACCOUNT.
+           READ account-file NEXT RECORD
+               AT END
+                   MOVE 'Y' TO end-of-file
+           END-READ.
+
+       *> -------------------------------
+       *> Add the current account-record into the running
+       *> Savings/Checking buckets.
+       *> -------------------------------
+       ACCUMULATE-ACCOUNT.
+           EVALUATE account-type
+               WHEN 'S'
+                   ADD account-balance TO savings-total
+                   ADD 1 TO savings-count
+               WHEN 'C'
+                   ADD account-balance TO checking-total
+                   ADD 1 TO checking-count
+               WHEN OTHER
+                   DISPLAY "Unknown account type for account "
+                       account-number
+           END-EVALUATE.
+
+       *> -------------------------------
+       *> Print the trial balance
+       *> -------------------------------
+       PRINT-TRIAL-BALANCE.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Daily Trial Balance"
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Savings  accounts: " savings-count
+               " total: " savings-total
+           DISPLAY "Checking accounts: " checking-count
+               " total: " checking-total
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Grand total: " grand-total.
+
+       *> -------------------------------
+       *> End of program
+       *> -------------------------------
+       END PROGRAM TrialBalance.
