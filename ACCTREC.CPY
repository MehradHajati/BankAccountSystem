@@ -0,0 +1,14 @@
+      *> -------------------------------------------------------
+      *> ACCTREC.CPY - Account master record layout
+      *> Shared by BankAccountSystem, AccountStatement and
+      *> TrialBalance so the layout only has to change in one
+      *> place.
+      *> -------------------------------------------------------
+       01  account-record.
+           05  account-number       PIC 9(5).
+           05  account-holder-name  PIC A(20).
+           05  account-type         PIC X.         *> S for Savings, C for Checking
+           05  account-status       PIC X.         *> O=Open, C=Closed, F=Frozen
+           05  account-balance      PIC S9(7)V99.
+           05  overdraft-limit      PIC 9(7)V99.   *> Checking accounts only
+           05  minimum-balance      PIC 9(7)V99.   *> Savings accounts only
