@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AccountStatement.
+
+      *> -------------------------------------------------------
+      *> Prints a per-account statement: account-holder header,
+      *> each transaction against that account in a running
+      *> balance, and the ending balance from account-file.
+      *> -------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT account-file ASSIGN TO "account.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS account-number
+               FILE STATUS IS account-file-status.
+           SELECT transaction-file ASSIGN TO "transaction.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS transaction-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  account-file.
+       COPY ACCTREC.
+
+       FD  transaction-file.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       77  account-file-status      PIC XX VALUE "00".
+       77  transaction-file-status  PIC XX VALUE "00".
+       77  end-of-file              PIC X VALUE 'N'.
+       77  statement-account-input  PIC 9(5).
+       77  running-balance          PIC S9(7)V99 VALUE 0.
+       77  ws-holder-name           PIC A(20).
+       77  ws-account-found         PIC X VALUE 'N'.
+
+       01  transaction-details.
+           05  trans-id             PIC 9(7).
+           05  trans-account        PIC 9(5).
+           05  trans-type           PIC X.
+           05  trans-amount         PIC 9(7)V99.
+           05  trans-date           PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Account Statement Report"
+           DISPLAY "Enter account number for statement: "
+           ACCEPT statement-account-input
+           PERFORM LOOKUP-ACCOUNT
+           IF ws-account-found = 'Y'
+               PERFORM PRINT-STATEMENT
+           END-IF
+           STOP RUN.
+
+       *> -------------------------------
+       *> Look up the account and capture its holder name for
+       *> the statement header.
+       *> -------------------------------
+       LOOKUP-ACCOUNT.
+           MOVE 'N' TO ws-account-found
+           OPEN INPUT account-file
+           IF account-file-status = "35"
+               OPEN OUTPUT account-file
+               CLOSE account-file
+               OPEN INPUT account-file
+           END-IF
+           MOVE statement-account-input TO account-number
+           READ account-file
+               INVALID KEY
+                   DISPLAY "Account not found."
+               NOT INVALID KEY
+                   MOVE 'Y' TO ws-account-found
+                   MOVE account-holder-name TO ws-holder-name
+           END-READ
+           CLOSE account-file.
+
+       *> -------------------------------
+       *> Walk transaction-file for this account, printing each
+       *> line and accumulating a running balance, then print
+       *> the ending balance straight from account-file.
+       *> -------------------------------
+       PRINT-STATEMENT.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Statement for: " ws-holder-name
+           DISPLAY "Account Number: " statement-account-input
+           DISPLAY "-----------------------------------------------"
+           MOVE 0 TO running-balance
+           MOVE 'N' TO end-of-file
+           OPEN INPUT transaction-file
+           IF transaction-file-status = "35"
+               OPEN OUTPUT transaction-file
+               CLOSE transaction-file
+               OPEN INPUT transaction-file
+           END-IF
+           PERFORM UNTIL end-of-file = 'Y'
+               READ transaction-file INTO transaction-details
+                   AT END
+                       MOVE 'Y' TO end-of-file
+                   NOT AT END
+                       PERFORM PRINT-TRANSACTION-LINE
+               END-READ
+           END-PERFORM
+           CLOSE transaction-file
+           MOVE 'N' TO end-of-file
+           DISPLAY "-----------------------------------------------"
+           PERFORM LOOKUP-ACCOUNT
+           DISPLAY "Ending Balance: " account-balance.
+
+       *> -------------------------------
+       *> Apply one transaction to the running balance and print
+       *> it, but only when it belongs to the account being
+       *> statemented.
+       *> -------------------------------
+       PRINT-TRANSACTION-LINE.
+           IF trans-account = statement-account-input
+               EVALUATE TRUE
+                   WHEN trans-type = 'D' OR trans-type = 'I'
+                       OR trans-type = 'X'
+                       ADD trans-amount TO running-balance
+                   WHEN OTHER
+                       SUBTRACT trans-amount FROM running-balance
+               END-EVALUATE
+               DISPLAY trans-type " " trans-amount " "
+                   trans-date " Balance: " running-balance
+           END-IF.
+
+       *> -------------------------------
+       *> End of program
+       *> -------------------------------
+       END PROGRAM AccountStatement.
