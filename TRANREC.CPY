@@ -0,0 +1,12 @@
+      *> -------------------------------------------------------
+      *> TRANREC.CPY - Transaction ledger record layout
+      *> Shared by BankAccountSystem and AccountStatement.
+      *> -------------------------------------------------------
+       01  transaction-record.
+           05  transaction-id       PIC 9(7).
+           05  transaction-account  PIC 9(5).
+           05  transaction-type     PIC X.         *> D=Deposit W=Withdrawal
+                                                    *> I=Interest V=Reversal-debit
+                                                    *> X=Reversal-credit
+           05  transaction-amount   PIC 9(7)V99.
+           05  transaction-date     PIC 9(8).
