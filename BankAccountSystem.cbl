@@ -5,25 +5,36 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT account-file ASSIGN TO "account.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS account-number
+               FILE STATUS IS account-file-status.
            SELECT transaction-file ASSIGN TO "transaction.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS transaction-file-status.
+           SELECT batch-transaction-file ASSIGN TO "batchtxn.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS batch-file-status.
 
        DATA DIVISION.
        FILE SECTION.
        FD  account-file.
-       01  account-record.
-           05  account-number       PIC 9(5).
-           05  account-holder-name  PIC A(20).
-           05  account-type         PIC X.         *> S for Savings, C for Checking
-           05  account-balance      PIC 9(7)V99.
+       COPY ACCTREC.
 
        FD  transaction-file.
-       01  transaction-record.
-           05  transaction-account  PIC 9(5).
-           05  transaction-type     PIC X.         *> D for Deposit, W for Withdrawal
-           05  transaction-amount   PIC 9(7)V99.
-           05  transaction-date     PIC 9(8).
+       COPY TRANREC.
+
+      *> -------------------------------------------------------
+      *> Batch input file - a day's worth of branch/ATM activity
+      *> keyed off the same shape as transaction-record, minus
+      *> the fields that only get assigned when the entry is
+      *> actually posted (transaction-id and transaction-date).
+      *> -------------------------------------------------------
+       FD  batch-transaction-file.
+       01  batch-transaction-record.
+           05  batch-account        PIC 9(5).
+           05  batch-type           PIC X.         *> D for Deposit, W for Withdrawal
+           05  batch-amount         PIC 9(7)V99.
 
        WORKING-STORAGE SECTION.
        77  user-choice             PIC 9 VALUE 0.
@@ -35,14 +46,55 @@
        77  found                    PIC X VALUE 'N'.
        77  current-date             PIC 9(8) VALUE 20240101.  *> YYYYMMDD Format
        77  interest-rate            PIC 9V99 VALUE 0.05.      *> 5% interest rate for Savings
+       77  interest-amount          PIC 9(7)V99 VALUE 0.
+       77  end-of-file              PIC X VALUE 'N'.
+       77  account-file-status      PIC XX VALUE "00".
+       77  transaction-file-status  PIC XX VALUE "00".
+       77  batch-file-status        PIC XX VALUE "00".
+       77  next-trans-id            PIC 9(7) VALUE 0.
+
+       77  apply-result             PIC XX VALUE SPACES.      *> OK or ER
+       77  apply-message            PIC X(40) VALUE SPACES.
+
+       77  new-status-input         PIC X.
+       77  overdraft-limit-input    PIC 9(7)V99 VALUE 0.
+       77  minimum-balance-input    PIC 9(7)V99 VALUE 0.
+       77  new-balance              PIC S9(7)V99 VALUE 0.
+       77  withdrawal-ok            PIC X VALUE 'N'.
+
+      *> -------------------------------------------------------
+      *> Transaction logging work fields - set by the calling
+      *> paragraph immediately before PERFORM LOG-TRANSACTION.
+      *> -------------------------------------------------------
+       77  log-account              PIC 9(5).
+       77  log-type                 PIC X.
+       77  log-amount               PIC 9(7)V99.
+
+      *> -------------------------------------------------------
+      *> Transaction reversal work fields
+      *> -------------------------------------------------------
+       77  reverse-trans-id-input   PIC 9(7).
+       77  reverse-found            PIC X VALUE 'N'.
+       77  reverse-ok               PIC X VALUE 'N'.
+       77  write-ok                 PIC X VALUE 'N'.
+       77  batch-file-present       PIC X VALUE 'N'.
+
+       01  batch-run-totals.
+           05  batch-records-read       PIC 9(5) VALUE 0.
+           05  batch-records-processed  PIC 9(5) VALUE 0.
+           05  batch-records-rejected   PIC 9(5) VALUE 0.
 
        01  account-details.
            05  ac-number            PIC 9(5).
            05  ac-holder            PIC A(20).
            05  ac-type              PIC X.
-           05  ac-balance           PIC 9(7)V99.
+           05  ac-status            PIC X.
+           05  ac-balance           PIC S9(7)V99.
+           05  ac-overdraft-limit   PIC 9(7)V99.
+           05  ac-minimum-balance   PIC 9(7)V99.
 
        01  transaction-details.
+           05  trans-id             PIC 9(7).
            05  trans-account        PIC 9(5).
            05  trans-type           PIC X.
            05  trans-amount         PIC 9(7)V99.
@@ -50,12 +102,17 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM UNTIL user-choice = 6
+           PERFORM INITIALIZE-TRANSACTION-COUNTER
+           PERFORM UNTIL user-choice = 8
                DISPLAY "Bank Account Management System"
                DISPLAY "1. Create Account"
                DISPLAY "2. Deposit Money"
                DISPLAY "3. Withdraw Money"
-               DISPLAY "4. Exit"
+               DISPLAY "4. Close Account"
+               DISPLAY "5. Post Savings Interest (Batch Run)"
+               DISPLAY "6. Reverse a Transaction"
+               DISPLAY "7. Run Batch Transaction File"
+               DISPLAY "8. Exit"
                ACCEPT user-choice
                EVALUATE user-choice
                    WHEN 1
@@ -65,6 +122,14 @@
                    WHEN 3
                        PERFORM WITHDRAW-MONEY
                    WHEN 4
+                       PERFORM CLOSE-ACCOUNT
+                   WHEN 5
+                       PERFORM POST-SAVINGS-INTEREST
+                   WHEN 6
+                       PERFORM REVERSE-TRANSACTION
+                   WHEN 7
+                       PERFORM RUN-BATCH-FILE
+                   WHEN 8
                        DISPLAY "Thank you for using the system."
                    WHEN OTHER
                        DISPLAY "Invalid choice, please try again."
@@ -82,18 +147,38 @@
            ACCEPT account-holder-input
            DISPLAY "Enter account type(S for Savings, C for Checking):"
            ACCEPT account-type-input
+           MOVE 0 TO overdraft-limit-input
+           MOVE 0 TO minimum-balance-input
+           IF account-type-input = 'C'
+               DISPLAY "Enter overdraft limit for this account: "
+               ACCEPT overdraft-limit-input
+           ELSE
+               DISPLAY "Enter minimum balance for this account: "
+               ACCEPT minimum-balance-input
+           END-IF
            MOVE account-no-input TO ac-number
            MOVE account-holder-input TO ac-holder
            MOVE account-type-input TO ac-type
+           MOVE 'O' TO ac-status
            MOVE 0 TO ac-balance
-           OPEN OUTPUT account-file
+           MOVE overdraft-limit-input TO ac-overdraft-limit
+           MOVE minimum-balance-input TO ac-minimum-balance
+           PERFORM OPEN-ACCOUNT-FILE-IO
+           MOVE 'N' TO write-ok
            WRITE account-record FROM account-details
+               INVALID KEY
+                   DISPLAY "Account number already exists."
+               NOT INVALID KEY
+                   MOVE 'Y' TO write-ok
+           END-WRITE
            CLOSE account-file
-           DISPLAY "Account created successfully."
-           DISPLAY "Account Number: " ac-number
-           DISPLAY "Account Holder: " ac-holder
-           DISPLAY "Account Type: " ac-type
-           DISPLAY "Initial Balance: " ac-balance.
+           IF write-ok = 'Y'
+               DISPLAY "Account created successfully."
+               DISPLAY "Account Number: " ac-number
+               DISPLAY "Account Holder: " ac-holder
+               DISPLAY "Account Type: " ac-type
+               DISPLAY "Initial Balance: " ac-balance
+           END-IF.
 
        *> -------------------------------
        *> Deposit money into an account
@@ -101,22 +186,48 @@
        DEPOSIT-MONEY.
            DISPLAY "Enter account number to deposit money: "
            ACCEPT account-no-input
+           DISPLAY "Enter deposit amount: "
+           ACCEPT deposit-amount
+           PERFORM APPLY-DEPOSIT
+           IF apply-result = 'OK'
+               DISPLAY "Money deposited successfully."
+               DISPLAY "Updated Balance: " account-balance
+           ELSE
+               DISPLAY apply-message
+           END-IF.
+
+       *> -------------------------------
+       *> Apply a deposit to account-no-input/deposit-amount.
+       *> Used by the interactive menu and by RUN-BATCH-FILE.
+       *> Sets apply-result to 'OK' or 'ER' and apply-message
+       *> with the reason on rejection.
+       *> -------------------------------
+       APPLY-DEPOSIT.
+           MOVE 'ER' TO apply-result
+           MOVE SPACES TO apply-message
            PERFORM FIND-ACCOUNT
            IF found = 'Y'
-               DISPLAY "Enter deposit amount: "
-               ACCEPT deposit-amount
-               IF deposit-amount > 0
-                   ADD deposit-amount TO account-balance
-                   REWRITE account-record
-                   PERFORM LOG-TRANSACTION
-                   DISPLAY "Money deposited successfully."
-                   DISPLAY "Updated Balance: " account-balance
+               IF account-status NOT = 'O'
+                   MOVE "Account is not open for transactions."
+                       TO apply-message
                ELSE
-                   DISPLAY "Deposit amount must be positive."
+                   IF deposit-amount > 0
+                       ADD deposit-amount TO account-balance
+                       REWRITE account-record
+                       MOVE account-no-input TO log-account
+                       MOVE 'D' TO log-type
+                       MOVE deposit-amount TO log-amount
+                       PERFORM LOG-TRANSACTION
+                       MOVE 'OK' TO apply-result
+                   ELSE
+                       MOVE "Deposit amount must be positive."
+                           TO apply-message
+                   END-IF
                END-IF
            ELSE
-               DISPLAY "Account not found."
-           END-IF.
+               MOVE "Account not found." TO apply-message
+           END-IF
+           CLOSE account-file.
 
        *> -------------------------------
        *> Withdraw money from an account
@@ -124,55 +235,323 @@
        WITHDRAW-MONEY.
            DISPLAY "Enter account number to withdraw money: "
            ACCEPT account-no-input
+           DISPLAY "Enter withdrawal amount: "
+           ACCEPT withdraw-amount
+           PERFORM APPLY-WITHDRAWAL
+           IF apply-result = 'OK'
+               DISPLAY "Money withdrawn successfully."
+               DISPLAY "Updated Balance: " account-balance
+           ELSE
+               DISPLAY apply-message
+           END-IF.
+
+       *> -------------------------------
+       *> Apply a withdrawal to account-no-input/withdraw-amount.
+       *> Used by the interactive menu and by RUN-BATCH-FILE.
+       *> Checking accounts may go negative down to their stored
+       *> overdraft-limit; Savings accounts may not drop below
+       *> their stored minimum-balance.
+       *> -------------------------------
+       APPLY-WITHDRAWAL.
+           MOVE 'ER' TO apply-result
+           MOVE SPACES TO apply-message
            PERFORM FIND-ACCOUNT
            IF found = 'Y'
-               DISPLAY "Enter withdrawal amount: "
-               ACCEPT withdraw-amount
-               IF withdraw-amount <= account-balance
-                   SUBTRACT withdraw-amount FROM account-balance
-                   REWRITE account-record  *> Fixed REWRITE statement
-                   PERFORM LOG-TRANSACTION
-                   DISPLAY "Money withdrawn successfully."
-                   DISPLAY "Updated Balance: " account-balance
+               IF account-status NOT = 'O'
+                   MOVE "Account is not open for transactions."
+                       TO apply-message
                ELSE
-                   DISPLAY "Invalid withdrawal amount."
+                   COMPUTE new-balance =
+                       account-balance - withdraw-amount
+                   MOVE 'N' TO withdrawal-ok
+                   EVALUATE account-type
+                       WHEN 'C'
+                           IF new-balance >= (0 - overdraft-limit)
+                               MOVE 'Y' TO withdrawal-ok
+                           END-IF
+                       WHEN 'S'
+                           IF new-balance >= minimum-balance
+                               MOVE 'Y' TO withdrawal-ok
+                           END-IF
+                       WHEN OTHER
+                           IF withdraw-amount <= account-balance
+                               MOVE 'Y' TO withdrawal-ok
+                           END-IF
+                   END-EVALUATE
+                   IF withdrawal-ok = 'Y'
+                       MOVE new-balance TO account-balance
+                       REWRITE account-record
+                       MOVE account-no-input TO log-account
+                       MOVE 'W' TO log-type
+                       MOVE withdraw-amount TO log-amount
+                       PERFORM LOG-TRANSACTION
+                       MOVE 'OK' TO apply-result
+                   ELSE
+                       MOVE "Invalid withdrawal amount."
+                           TO apply-message
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "Account not found." TO apply-message
+           END-IF
+           CLOSE account-file.
+
+       *> -------------------------------
+       *> Close or freeze an account
+       *> -------------------------------
+       CLOSE-ACCOUNT.
+           DISPLAY "Enter account number to close: "
+           ACCEPT account-no-input
+           PERFORM FIND-ACCOUNT
+           IF found = 'Y'
+               DISPLAY "Enter new status (C=Closed, F=Frozen): "
+               ACCEPT new-status-input
+               IF new-status-input = 'C' OR new-status-input = 'F'
+                   MOVE new-status-input TO account-status
+                   REWRITE account-record
+                   DISPLAY "Account status updated."
+               ELSE
+                   DISPLAY "Invalid status code."
                END-IF
            ELSE
                DISPLAY "Account not found."
-           END-IF.
+           END-IF
+           CLOSE account-file.
 
        *> -------------------------------
-       *> Find account based on account number
+       *> Find account based on account number.  account-file is
+       *> left OPEN I-O on return so the calling paragraph can
+       *> REWRITE the record it just looked up; the caller is
+       *> responsible for closing account-file when it is done.
        *> -------------------------------
        FIND-ACCOUNT.
            MOVE 'N' TO found
-           OPEN I-O account-file
-           READ account-file INTO account-record
-               AT END DISPLAY "End of file reached."
-           END-READ
-           PERFORM UNTIL found = 'Y'
-               IF account-no-input = account-number
+           PERFORM OPEN-ACCOUNT-FILE-IO
+           MOVE account-no-input TO account-number
+           READ account-file
+               INVALID KEY
+                   MOVE 'N' TO found
+               NOT INVALID KEY
                    MOVE 'Y' TO found
-               ELSE
-                   READ account-file INTO account-record
-                       AT END DISPLAY "End of file reached."
-                   END-READ
+           END-READ.
+
+       *> -------------------------------
+       *> Sweep account-file crediting interest to every Savings
+       *> account, logging each credit through LOG-TRANSACTION
+       *> so it shows up on the ledger.
+       *> -------------------------------
+       POST-SAVINGS-INTEREST.
+           MOVE 'N' TO end-of-file
+           PERFORM OPEN-ACCOUNT-FILE-IO
+           PERFORM READ-NEXT-ACCOUNT
+           PERFORM UNTIL end-of-file = 'Y'
+               IF account-type = 'S' AND account-status = 'O'
+                   COMPUTE interest-amount ROUNDED =
+                       account-balance * interest-rate
+                   ADD interest-amount TO account-balance
+                   REWRITE account-record
+                   MOVE account-number TO log-account
+                   MOVE 'I' TO log-type
+                   MOVE interest-amount TO log-amount
+                   PERFORM LOG-TRANSACTION
                END-IF
+               PERFORM READ-NEXT-ACCOUNT
            END-PERFORM
-           CLOSE account-file.
+           CLOSE account-file
+           DISPLAY "Savings interest posting run complete.".
+
+       *> -------------------------------
+       *> Read the next account-file record in key sequence
+       *> -------------------------------
+       READ-NEXT-ACCOUNT.
+           READ account-file NEXT RECORD
+               AT END
+                   MOVE 'Y' TO end-of-file
+           END-READ.
+
+       *> -------------------------------
+       *> Open account-file I-O, creating it first if this is the
+       *> very first account ever written (file status "35" means
+       *> account.dat does not exist yet on disk).
+       *> -------------------------------
+       OPEN-ACCOUNT-FILE-IO.
+           OPEN I-O account-file
+           IF account-file-status = "35"
+               OPEN OUTPUT account-file
+               CLOSE account-file
+               OPEN I-O account-file
+           END-IF.
+
+       *> -------------------------------
+       *> Reverse a previously posted transaction by writing an
+       *> offsetting entry against the original transaction's
+       *> account, instead of hand-editing transaction.dat.
+       *> -------------------------------
+       REVERSE-TRANSACTION.
+           DISPLAY "Enter transaction ID to reverse: "
+           ACCEPT reverse-trans-id-input
+           MOVE 'N' TO reverse-found
+           MOVE 'N' TO end-of-file
+           OPEN INPUT transaction-file
+           IF transaction-file-status = "35"
+               OPEN OUTPUT transaction-file
+               CLOSE transaction-file
+               OPEN INPUT transaction-file
+           END-IF
+           PERFORM UNTIL end-of-file = 'Y' OR reverse-found = 'Y'
+               READ transaction-file INTO transaction-details
+                   AT END
+                       MOVE 'Y' TO end-of-file
+                   NOT AT END
+                       IF trans-id = reverse-trans-id-input
+                           MOVE 'Y' TO reverse-found
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE transaction-file
+           MOVE 'N' TO end-of-file
+           IF reverse-found = 'N'
+               DISPLAY "Transaction ID not found."
+           ELSE
+               MOVE trans-account TO account-no-input
+               PERFORM FIND-ACCOUNT
+               IF found = 'N'
+                   DISPLAY "Original account not found."
+               ELSE
+                   MOVE 'N' TO reverse-ok
+                   EVALUATE TRUE
+                       WHEN trans-type = 'D' OR trans-type = 'I'
+                           OR trans-type = 'X'
+                           SUBTRACT trans-amount FROM account-balance
+                           MOVE 'V' TO log-type
+                           MOVE 'Y' TO reverse-ok
+                       WHEN trans-type = 'W' OR trans-type = 'V'
+                           ADD trans-amount TO account-balance
+                           MOVE 'X' TO log-type
+                           MOVE 'Y' TO reverse-ok
+                       WHEN OTHER
+                           DISPLAY "Cannot reverse this "
+                               "transaction type."
+                   END-EVALUATE
+                   IF reverse-ok = 'Y'
+                       REWRITE account-record
+                       MOVE trans-account TO log-account
+                       MOVE trans-amount TO log-amount
+                       PERFORM LOG-TRANSACTION
+                       DISPLAY "Reversal posted for transaction "
+                           reverse-trans-id-input
+                   END-IF
+               END-IF
+               CLOSE account-file
+           END-IF.
+
+       *> -------------------------------
+       *> Apply a day's worth of branch/ATM activity from
+       *> batch-transaction-file without operator input, then
+       *> print a run summary of what was posted and rejected.
+       *> -------------------------------
+       RUN-BATCH-FILE.
+           MOVE 0 TO batch-records-read
+           MOVE 0 TO batch-records-processed
+           MOVE 0 TO batch-records-rejected
+           MOVE 'N' TO end-of-file
+           MOVE 'Y' TO batch-file-present
+           OPEN INPUT batch-transaction-file
+           IF batch-file-status = "35"
+               MOVE 'N' TO batch-file-present
+               DISPLAY "No batch transaction file found; "
+                   "nothing to process."
+           END-IF
+           IF batch-file-present = 'Y'
+               PERFORM UNTIL end-of-file = 'Y'
+                   READ batch-transaction-file
+                       AT END
+                           MOVE 'Y' TO end-of-file
+                       NOT AT END
+                           ADD 1 TO batch-records-read
+                           PERFORM PROCESS-BATCH-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE batch-transaction-file
+               MOVE 'N' TO end-of-file
+               DISPLAY "Batch run complete."
+               DISPLAY "Records read:      " batch-records-read
+               DISPLAY "Records processed: " batch-records-processed
+               DISPLAY "Records rejected:  " batch-records-rejected
+           END-IF.
+
+       *> -------------------------------
+       *> Post one batch-transaction-record through the same
+       *> logic the interactive menu uses.
+       *> -------------------------------
+       PROCESS-BATCH-RECORD.
+           MOVE batch-account TO account-no-input
+           MOVE batch-amount TO deposit-amount
+           MOVE batch-amount TO withdraw-amount
+           EVALUATE batch-type
+               WHEN 'D'
+                   PERFORM APPLY-DEPOSIT
+               WHEN 'W'
+                   PERFORM APPLY-WITHDRAWAL
+               WHEN OTHER
+                   MOVE 'ER' TO apply-result
+                   MOVE "Unknown batch transaction type."
+                       TO apply-message
+           END-EVALUATE
+           IF apply-result = 'OK'
+               ADD 1 TO batch-records-processed
+           ELSE
+               ADD 1 TO batch-records-rejected
+               DISPLAY "Rejected account " batch-account ": "
+                   apply-message
+           END-IF.
 
        *> -------------------------------
        *> Log Transaction
        *> -------------------------------
        LOG-TRANSACTION.
-           MOVE account-no-input TO trans-account
-           MOVE FUNCTION CURRENT-DATE TO trans-date
-           MOVE deposit-amount TO trans-amount *> This ensures correct transaction amount
-           MOVE 'D' TO trans-type *> Assuming deposit transaction
-           OPEN OUTPUT transaction-file
+           ADD 1 TO next-trans-id
+           MOVE next-trans-id TO trans-id
+           MOVE log-account TO trans-account
+           MOVE log-type TO trans-type
+           MOVE log-amount TO trans-amount
+           MOVE FUNCTION CURRENT-DATE(1:8) TO trans-date
+           OPEN EXTEND transaction-file
+           IF transaction-file-status = "35"
+               OPEN OUTPUT transaction-file
+               CLOSE transaction-file
+               OPEN EXTEND transaction-file
+           END-IF
            WRITE transaction-record FROM transaction-details
            CLOSE transaction-file.
 
+       *> -------------------------------
+       *> Prime next-trans-id from the highest transaction-id
+       *> already on the ledger, so a restarted run keeps handing
+       *> out unique IDs instead of starting back at 1.
+       *> -------------------------------
+       INITIALIZE-TRANSACTION-COUNTER.
+           MOVE 0 TO next-trans-id
+           MOVE 'N' TO end-of-file
+           OPEN INPUT transaction-file
+           IF transaction-file-status = "35"
+               OPEN OUTPUT transaction-file
+               CLOSE transaction-file
+               OPEN INPUT transaction-file
+           END-IF
+           PERFORM UNTIL end-of-file = 'Y'
+               READ transaction-file INTO transaction-details
+                   AT END
+                       MOVE 'Y' TO end-of-file
+                   NOT AT END
+                       IF trans-id > next-trans-id
+                           MOVE trans-id TO next-trans-id
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE transaction-file
+           MOVE 'N' TO end-of-file.
+
        *> -------------------------------
        *> End of program
        *> -------------------------------
